@@ -1,28 +1,542 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. cobuzz. 
+       PROGRAM-ID. cobuzz.
        AUTHOR. Maya Copeland.
        ENVIRONMENT DIVISION.
-       DATA DIVISION. 
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BUZZ-OUT-FILE ASSIGN TO "BUZZOUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-BUZZOUT-STATUS.
+               SELECT CSV-OUT-FILE ASSIGN TO "BUZZCSV"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CSVOUT-STATUS.
+               SELECT PARM-FILE ASSIGN TO "PARMIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARM-STATUS.
+               SELECT CHKPT-FILE ASSIGN TO "CHKPTFL"
+                   ORGANIZATION IS RELATIVE
+                   ACCESS MODE IS DYNAMIC
+                   RELATIVE KEY IS WS-CHKPT-RRN
+                   FILE STATUS IS WS-CHKPT-STATUS.
+               SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD BUZZ-OUT-FILE.
+           01 BUZZ-OUT-RECORD PIC X(40).
+
+           FD CSV-OUT-FILE.
+           01 CSV-OUT-RECORD PIC X(25).
+
+           FD PARM-FILE.
+           01 PARM-RECORD.
+               03 PARM-REC-TYPE PIC X.
+                   88 PARM-IS-HEADER VALUE "H".
+                   88 PARM-IS-RULE VALUE "R".
+               03 PARM-HEADER-DATA.
+                   05 PARM-MAX-BUZZ PIC 9(4).
+                   05 PARM-RULE-COUNT PIC 9(2).
+                   05 PARM-START-VALUE PIC 9(5).
+                   05 PARM-END-VALUE PIC 9(5).
+               03 PARM-RULE-DATA REDEFINES PARM-HEADER-DATA.
+                   05 PARM-RULE-DIVISOR PIC 9(4).
+                   05 PARM-RULE-LABEL PIC X(8).
+
+           FD CHKPT-FILE.
+           01 CHKPT-RECORD.
+               03 CHKPT-REC-TYPE PIC X.
+                   88 CHKPT-IS-HEADER VALUE "H".
+                   88 CHKPT-IS-RULE VALUE "R".
+               03 CHKPT-HEADER-DATA.
+                   05 CHKPT-INCREMENT PIC 9(5).
+                   05 CHKPT-MAX-BUZZ PIC 9(4).
+                   05 CHKPT-RULE-COUNT PIC 9(2).
+                   05 CHKPT-START-VALUE PIC 9(5).
+                   05 CHKPT-END-VALUE PIC 9(5).
+                   05 CHKPT-PROCESSED-COUNT PIC 9(6).
+                   05 CHKPT-NUMBER-COUNT PIC 9(6).
+               03 CHKPT-RULE-DATA REDEFINES CHKPT-HEADER-DATA.
+                   05 CHKPT-RULE-DIVISOR PIC 9(4).
+                   05 CHKPT-RULE-LABEL PIC X(8).
+                   05 CHKPT-RULE-MATCH-COUNT PIC 9(6).
+
+           FD AUDIT-FILE.
+           01 AUDIT-RECORD PIC X(80).
+
            WORKING-STORAGE SECTION.
            01 CONFIG.
-               03 MAX-BUZZ PIC 9(4) VALUE 1000.                      
-               03 FIZZ PIC 9 VALUE 3.
-               03 BUZZ PIC 9 VALUE 5.
-               03 FIZZ-BUZZ PIC 9(2) VALUE 15.
-           01 INCREMENT PIC 9(4) VALUE 1.
+               03 MAX-BUZZ PIC 9(4).
+               03 WS-RULE-COUNT PIC 9(2) VALUE 0.
+               03 WS-START-VALUE PIC 9(5) VALUE 0.
+               03 WS-END-VALUE PIC 9(5) VALUE 0.
+               03 RULE-TABLE.
+                   05 RULE-ENTRY OCCURS 1 TO 20 TIMES
+                           DEPENDING ON WS-RULE-COUNT
+                           INDEXED BY RULE-IDX RULE-CHK-IDX.
+                       07 RULE-DIVISOR PIC 9(4).
+                       07 RULE-LABEL PIC X(8).
+                       07 RULE-COUNT PIC 9(6) VALUE 0.
+           01 INCREMENT PIC 9(5) VALUE 1.
+           01 WS-RULE-MATCHED PIC X VALUE "N".
+           01 WS-ADHOC-RANGE PIC X VALUE "N".
+           01 WS-RULES-MATCH PIC X VALUE "N".
+           01 WS-PROCESSED-COUNT PIC 9(6) VALUE 0.
+           01 WS-CHKPT-RRN PIC 9(4) VALUE 0.
+           01 WS-CHKPT-RECS-EXIST PIC X VALUE "N".
+           01 WS-RULE-IDX-DISPLAY PIC 9(2).
+           01 WS-RULE-CHK-IDX-DISPLAY PIC 9(2).
+
+           01 WS-FILE-STATUSES.
+               03 WS-BUZZOUT-STATUS PIC X(2).
+               03 WS-CSVOUT-STATUS PIC X(2).
+               03 WS-PARM-STATUS PIC X(2).
+               03 WS-CHKPT-STATUS PIC X(2).
+               03 WS-AUDIT-STATUS PIC X(2).
+
+           01 WS-ABORT-SWITCH PIC X VALUE "N".
+           01 WS-RESTART-SWITCH PIC X VALUE "N".
+           01 WS-CHKPT-INTERVAL PIC 9(4) VALUE 100.
+
+           01 WS-COUNTS.
+               03 WS-NUMBER-COUNT PIC 9(6) VALUE 0.
+
+           01 WS-DETAIL-LINE.
+               03 WS-DTL-INCREMENT PIC Z(4)9.
+               03 FILLER PIC X VALUE SPACE.
+               03 WS-DTL-CLASS PIC X(8).
+
+           01 WS-CSV-INCREMENT-ED PIC Z(4)9.
+
+           01 WS-SUMMARY-LINE.
+               03 FILLER PIC X(8) VALUE "SUMMARY:".
+               03 FILLER PIC X VALUE SPACE.
+               03 WS-SUM-LABEL PIC X(8).
+               03 FILLER PIC X VALUE "=".
+               03 WS-SUM-COUNT PIC Z(5)9.
+
+           01 WS-SUMMARY-NUMBER-LINE.
+               03 FILLER PIC X(8) VALUE "SUMMARY:".
+               03 FILLER PIC X VALUE SPACE.
+               03 FILLER PIC X(7) VALUE "NUMBER=".
+               03 WS-SUM-NUMBER PIC Z(5)9.
+
+           01 WS-CURRENT-DATETIME PIC X(21).
+
+           01 WS-AUDIT-HEADER-LINE.
+               03 FILLER PIC X(10) VALUE "RUN-AUDIT:".
+               03 FILLER PIC X VALUE SPACE.
+               03 WS-AUD-DATETIME PIC X(14).
+               03 FILLER PIC X(10) VALUE " MAX-BUZZ=".
+               03 WS-AUD-MAX-BUZZ PIC Z(3)9.
+               03 FILLER PIC X(7) VALUE " RANGE=".
+               03 WS-AUD-START PIC Z(4)9.
+               03 FILLER PIC X VALUE "-".
+               03 WS-AUD-END PIC Z(4)9.
+               03 FILLER PIC X(9) VALUE " RECORDS=".
+               03 WS-AUD-RECORDS PIC Z(5)9.
+
+           01 WS-AUDIT-RULE-LINE.
+               03 FILLER PIC X(18) VALUE "RUN-AUDIT:   RULE=".
+               03 WS-AUD-RULE-LABEL PIC X(8).
+               03 FILLER PIC X(9) VALUE " DIVISOR=".
+               03 WS-AUD-RULE-DIVISOR PIC Z(3)9.
+               03 FILLER PIC X(7) VALUE " COUNT=".
+               03 WS-AUD-RULE-COUNT PIC Z(5)9.
 
        PROCEDURE DIVISION.
-           PERFORM GET-BUZZ MAX-BUZZ TIMES.
+           MAIN-LOGIC.
+               PERFORM INITIALIZE-RUN.
+               IF WS-ABORT-SWITCH = "Y"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               IF WS-RESTART-SWITCH = "Y" OR WS-ADHOC-RANGE = "Y"
+                   OPEN EXTEND BUZZ-OUT-FILE
+                   IF WS-BUZZOUT-STATUS NOT = "00"
+                       OPEN OUTPUT BUZZ-OUT-FILE
+                   END-IF
+                   OPEN EXTEND CSV-OUT-FILE
+                   IF WS-CSVOUT-STATUS NOT = "00"
+                       OPEN OUTPUT CSV-OUT-FILE
+                       MOVE "INCREMENT,CLASSIFICATION" TO CSV-OUT-RECORD
+                       WRITE CSV-OUT-RECORD
+                   END-IF
+               ELSE
+                   DELETE FILE BUZZ-OUT-FILE
+                   DELETE FILE CSV-OUT-FILE
+                   OPEN OUTPUT BUZZ-OUT-FILE
+                   OPEN OUTPUT CSV-OUT-FILE
+                   MOVE "INCREMENT,CLASSIFICATION" TO CSV-OUT-RECORD
+                   WRITE CSV-OUT-RECORD
+               END-IF.
+               PERFORM GET-BUZZ UNTIL INCREMENT > WS-END-VALUE.
+               PERFORM WRITE-SUMMARY.
+               CLOSE BUZZ-OUT-FILE.
+               CLOSE CSV-OUT-FILE.
+               PERFORM WRITE-AUDIT.
+               IF WS-ADHOC-RANGE NOT = "Y"
+                   CLOSE CHKPT-FILE
+                   DELETE FILE CHKPT-FILE
+               END-IF.
+               STOP RUN.
+
+           INITIALIZE-RUN.
+               OPEN INPUT PARM-FILE.
+               IF WS-PARM-STATUS NOT = "00"
+                   DISPLAY "ERROR: CANNOT OPEN PARAMETER FILE, STATUS="
+                       WS-PARM-STATUS
+                   MOVE "Y" TO WS-ABORT-SWITCH
+               ELSE
+                   READ PARM-FILE
+                       AT END
+                           DISPLAY "ERROR: PARAMETER FILE IS EMPTY"
+                           MOVE "Y" TO WS-ABORT-SWITCH
+                   END-READ
+                   IF WS-ABORT-SWITCH NOT = "Y" AND NOT PARM-IS-HEADER
+                       DISPLAY "ERROR: FIRST PARAMETER RECORD MUST BE "
+                           "A HEADER (TYPE H)"
+                       MOVE "Y" TO WS-ABORT-SWITCH
+                   END-IF
+                   IF WS-ABORT-SWITCH NOT = "Y"
+                       MOVE PARM-MAX-BUZZ TO MAX-BUZZ
+                       MOVE PARM-RULE-COUNT TO WS-RULE-COUNT
+                       MOVE PARM-START-VALUE TO WS-START-VALUE
+                       MOVE PARM-END-VALUE TO WS-END-VALUE
+                       PERFORM READ-RULE-PARMS
+                   END-IF
+                   CLOSE PARM-FILE
+               END-IF.
+               IF WS-ABORT-SWITCH NOT = "Y"
+                   PERFORM RESOLVE-RANGE
+               END-IF.
+               IF WS-ABORT-SWITCH NOT = "Y"
+                   PERFORM VALIDATE-CONFIG
+               END-IF.
+               IF WS-ABORT-SWITCH NOT = "Y"
+                   PERFORM CHECK-RESTART
+               END-IF.
+
+           RESOLVE-RANGE.
+               IF WS-START-VALUE = 0 AND WS-END-VALUE = 0
+                   MOVE 1 TO WS-START-VALUE
+                   MOVE MAX-BUZZ TO WS-END-VALUE
+                   MOVE "N" TO WS-ADHOC-RANGE
+               ELSE
+                   MOVE "Y" TO WS-ADHOC-RANGE
+               END-IF.
+               MOVE WS-START-VALUE TO INCREMENT.
 
-           GET-BUZZ.                               
-               IF FUNCTION MOD (INCREMENT, FIZZ-BUZZ) = 0  
-                   DISPLAY "FizzBuzz"   
-               ELSE IF FUNCTION MOD (INCREMENT, FIZZ) = 0  
-                   DISPLAY "Fizz" 
-               ELSE IF FUNCTION MOD (INCREMENT, BUZZ) = 0  
-                   DISPLAY "Buzz"  
+           READ-RULE-PARMS.
+               IF WS-RULE-COUNT NOT NUMERIC OR WS-RULE-COUNT = 0
+                   OR WS-RULE-COUNT > 20
+                   DISPLAY "ERROR: RULE-COUNT MUST BE 1 THROUGH 20"
+                   MOVE "Y" TO WS-ABORT-SWITCH
                ELSE
-                   DISPLAY INCREMENT                       
+                   PERFORM VARYING RULE-IDX FROM 1 BY 1
+                           UNTIL RULE-IDX > WS-RULE-COUNT
+                           OR WS-ABORT-SWITCH = "Y"
+                       READ PARM-FILE
+                           AT END
+                               DISPLAY "ERROR: PARAMETER FILE ENDED "
+                                   "BEFORE ALL RULE RECORDS WERE READ"
+                               MOVE "Y" TO WS-ABORT-SWITCH
+                       END-READ
+                       IF WS-ABORT-SWITCH NOT = "Y"
+                           AND NOT PARM-IS-RULE
+                           DISPLAY "ERROR: EXPECTED A RULE RECORD "
+                               "(TYPE R)"
+                           MOVE "Y" TO WS-ABORT-SWITCH
+                       END-IF
+                       IF WS-ABORT-SWITCH NOT = "Y"
+                           MOVE PARM-RULE-DIVISOR
+                               TO RULE-DIVISOR (RULE-IDX)
+                           MOVE PARM-RULE-LABEL
+                               TO RULE-LABEL (RULE-IDX)
+                       END-IF
+                   END-PERFORM
+               END-IF.
+
+           CHECK-RESTART.
+               IF WS-ADHOC-RANGE = "Y"
+                   MOVE "N" TO WS-RESTART-SWITCH
+               ELSE
+                   OPEN I-O CHKPT-FILE
+                   IF WS-CHKPT-STATUS NOT = "00"
+                       OPEN OUTPUT CHKPT-FILE
+                       CLOSE CHKPT-FILE
+                       OPEN I-O CHKPT-FILE
+                       MOVE "N" TO WS-RESTART-SWITCH
+                   ELSE
+                       MOVE 1 TO WS-CHKPT-RRN
+                       READ CHKPT-FILE
+                           INVALID KEY
+                               MOVE "N" TO WS-RESTART-SWITCH
+                       END-READ
+                       IF WS-CHKPT-STATUS = "00"
+                           IF CHKPT-IS-HEADER
+                               AND CHKPT-MAX-BUZZ = MAX-BUZZ
+                               AND CHKPT-RULE-COUNT = WS-RULE-COUNT
+                               AND CHKPT-START-VALUE = WS-START-VALUE
+                               AND CHKPT-END-VALUE = WS-END-VALUE
+                               MOVE CHKPT-INCREMENT TO INCREMENT
+                               MOVE CHKPT-PROCESSED-COUNT
+                                   TO WS-PROCESSED-COUNT
+                               MOVE CHKPT-NUMBER-COUNT
+                                   TO WS-NUMBER-COUNT
+                               PERFORM VERIFY-CHECKPOINT-RULES
+                               IF WS-RULES-MATCH = "Y"
+                                   MOVE "Y" TO WS-RESTART-SWITCH
+                                   MOVE "Y" TO WS-CHKPT-RECS-EXIST
+                                   DISPLAY "RESTARTING FROM CHECKPOINT "
+                                       "AT INCREMENT " INCREMENT
+                               ELSE
+                                   DISPLAY "CHECKPOINT RULE TABLE DOES "
+                                       "NOT MATCH CURRENT PARAMETERS, "
+                                       "STARTING FRESH"
+                                   MOVE "N" TO WS-RESTART-SWITCH
+                               END-IF
+                           ELSE
+                               DISPLAY "CHECKPOINT CONFIG DOES NOT "
+                                   "MATCH CURRENT PARAMETERS, "
+                                   "STARTING FRESH"
+                               MOVE "N" TO WS-RESTART-SWITCH
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF WS-RESTART-SWITCH NOT = "Y"
+                       CLOSE CHKPT-FILE
+                       DELETE FILE CHKPT-FILE
+                       OPEN OUTPUT CHKPT-FILE
+                       CLOSE CHKPT-FILE
+                       OPEN I-O CHKPT-FILE
+                       PERFORM RESET-RUN-COUNTS
+                   END-IF
+               END-IF.
+
+           VERIFY-CHECKPOINT-RULES.
+               MOVE "Y" TO WS-RULES-MATCH.
+               PERFORM VARYING RULE-IDX FROM 1 BY 1
+                       UNTIL RULE-IDX > WS-RULE-COUNT
+                   COMPUTE WS-CHKPT-RRN = RULE-IDX + 1
+                   READ CHKPT-FILE
+                       INVALID KEY
+                           MOVE "N" TO WS-RULES-MATCH
+                   END-READ
+                   IF WS-CHKPT-STATUS NOT = "00"
+                       MOVE "N" TO WS-RULES-MATCH
+                   ELSE
+                       IF NOT CHKPT-IS-RULE
+                           OR CHKPT-RULE-DIVISOR
+                               NOT = RULE-DIVISOR (RULE-IDX)
+                           OR CHKPT-RULE-LABEL
+                               NOT = RULE-LABEL (RULE-IDX)
+                           MOVE "N" TO WS-RULES-MATCH
+                       ELSE
+                           MOVE CHKPT-RULE-MATCH-COUNT
+                               TO RULE-COUNT (RULE-IDX)
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+           RESET-RUN-COUNTS.
+               MOVE WS-START-VALUE TO INCREMENT.
+               MOVE 0 TO WS-PROCESSED-COUNT.
+               MOVE 0 TO WS-NUMBER-COUNT.
+               PERFORM VARYING RULE-IDX FROM 1 BY 1
+                       UNTIL RULE-IDX > WS-RULE-COUNT
+                   MOVE 0 TO RULE-COUNT (RULE-IDX)
+               END-PERFORM.
+
+           VALIDATE-CONFIG.
+               IF WS-ADHOC-RANGE NOT = "Y"
+                   IF MAX-BUZZ NOT NUMERIC OR MAX-BUZZ = 0
+                       DISPLAY "ERROR: MAX-BUZZ MUST BE A NON-ZERO "
+                           "NUMBER"
+                       MOVE "Y" TO WS-ABORT-SWITCH
+                   END-IF
+               END-IF.
+               IF WS-START-VALUE NOT NUMERIC OR WS-END-VALUE NOT NUMERIC
+                   DISPLAY "ERROR: START-VALUE AND END-VALUE MUST BE "
+                       "NUMERIC"
+                   MOVE "Y" TO WS-ABORT-SWITCH
+               ELSE
+                   IF WS-START-VALUE = 0
+                       OR WS-START-VALUE > WS-END-VALUE
+                       DISPLAY "ERROR: START-VALUE (" WS-START-VALUE
+                           ") MUST BE NON-ZERO AND NOT GREATER THAN "
+                           "END-VALUE (" WS-END-VALUE ")"
+                       MOVE "Y" TO WS-ABORT-SWITCH
+                   END-IF
+               END-IF.
+               IF WS-RULE-COUNT NOT NUMERIC OR WS-RULE-COUNT = 0
+                   DISPLAY "ERROR: AT LEAST ONE DIVISOR/LABEL RULE "
+                       "MUST BE CONFIGURED"
+                   MOVE "Y" TO WS-ABORT-SWITCH
+               ELSE
+                   PERFORM VARYING RULE-IDX FROM 1 BY 1
+                           UNTIL RULE-IDX > WS-RULE-COUNT
+                       IF RULE-DIVISOR (RULE-IDX) NOT NUMERIC
+                           OR RULE-DIVISOR (RULE-IDX) = 0
+                           MOVE RULE-IDX TO WS-RULE-IDX-DISPLAY
+                           DISPLAY "ERROR: RULE " WS-RULE-IDX-DISPLAY
+                               " DIVISOR MUST BE A NON-ZERO NUMBER"
+                           MOVE "Y" TO WS-ABORT-SWITCH
+                       END-IF
+                   END-PERFORM
+                   IF WS-ABORT-SWITCH NOT = "Y"
+                       PERFORM VALIDATE-RULE-ORDER
+                   END-IF
+               END-IF.
+
+           VALIDATE-RULE-ORDER.
+               PERFORM VARYING RULE-IDX FROM 1 BY 1
+                       UNTIL RULE-IDX > WS-RULE-COUNT
+                   PERFORM VARYING RULE-CHK-IDX FROM RULE-IDX BY 1
+                           UNTIL RULE-CHK-IDX > WS-RULE-COUNT
+                       IF RULE-CHK-IDX NOT = RULE-IDX
+                           AND FUNCTION MOD (RULE-DIVISOR (RULE-CHK-IDX),
+                               RULE-DIVISOR (RULE-IDX)) = 0
+                           MOVE RULE-IDX TO WS-RULE-IDX-DISPLAY
+                           MOVE RULE-CHK-IDX TO WS-RULE-CHK-IDX-DISPLAY
+                           DISPLAY "ERROR: RULE " WS-RULE-IDX-DISPLAY
+                               " (DIVISOR " RULE-DIVISOR (RULE-IDX)
+                               ") COMES BEFORE RULE "
+                               WS-RULE-CHK-IDX-DISPLAY
+                               " (DIVISOR " RULE-DIVISOR (RULE-CHK-IDX)
+                               ") AND WOULD MAKE IT UNREACHABLE - "
+                               "LIST MORE-SPECIFIC (E.G. FIZZBUZZ) "
+                               "RULES BEFORE THEIR SUB-MULTIPLES"
+                           MOVE "Y" TO WS-ABORT-SWITCH
+                       END-IF
+                   END-PERFORM
+               END-PERFORM.
+
+           GET-BUZZ.
+               ADD 1 TO WS-PROCESSED-COUNT.
+               MOVE "N" TO WS-RULE-MATCHED.
+               PERFORM VARYING RULE-IDX FROM 1 BY 1
+                       UNTIL RULE-IDX > WS-RULE-COUNT
+                       OR WS-RULE-MATCHED = "Y"
+                   IF FUNCTION MOD (INCREMENT, RULE-DIVISOR (RULE-IDX))
+                           = 0
+                       MOVE RULE-LABEL (RULE-IDX) TO WS-DTL-CLASS
+                       ADD 1 TO RULE-COUNT (RULE-IDX)
+                       MOVE "Y" TO WS-RULE-MATCHED
+                   END-IF
+               END-PERFORM.
+               IF WS-RULE-MATCHED NOT = "Y"
+                   MOVE "NUMBER" TO WS-DTL-CLASS
+                   ADD 1 TO WS-NUMBER-COUNT
+               END-IF.
+               MOVE INCREMENT TO WS-DTL-INCREMENT.
+               MOVE WS-DETAIL-LINE TO BUZZ-OUT-RECORD.
+               WRITE BUZZ-OUT-RECORD.
+               IF WS-BUZZOUT-STATUS NOT = "00"
+                   DISPLAY "WARNING: UNABLE TO WRITE BUZZOUT RECORD, "
+                       "STATUS=" WS-BUZZOUT-STATUS
+               END-IF.
+               MOVE INCREMENT TO WS-CSV-INCREMENT-ED.
+               MOVE SPACES TO CSV-OUT-RECORD.
+               STRING FUNCTION TRIM (WS-CSV-INCREMENT-ED)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-DTL-CLASS) DELIMITED BY SIZE
+                   INTO CSV-OUT-RECORD
+               END-STRING.
+               WRITE CSV-OUT-RECORD.
+               IF WS-CSVOUT-STATUS NOT = "00"
+                   DISPLAY "WARNING: UNABLE TO WRITE BUZZCSV RECORD, "
+                       "STATUS=" WS-CSVOUT-STATUS
                END-IF.
                COMPUTE INCREMENT = INCREMENT + 1.
-                                                                 
+               IF WS-ADHOC-RANGE NOT = "Y"
+                   AND FUNCTION MOD (INCREMENT, WS-CHKPT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+
+           WRITE-CHECKPOINT.
+               MOVE "H" TO CHKPT-REC-TYPE.
+               MOVE INCREMENT TO CHKPT-INCREMENT.
+               MOVE MAX-BUZZ TO CHKPT-MAX-BUZZ.
+               MOVE WS-RULE-COUNT TO CHKPT-RULE-COUNT.
+               MOVE WS-START-VALUE TO CHKPT-START-VALUE.
+               MOVE WS-END-VALUE TO CHKPT-END-VALUE.
+               MOVE WS-PROCESSED-COUNT TO CHKPT-PROCESSED-COUNT.
+               MOVE WS-NUMBER-COUNT TO CHKPT-NUMBER-COUNT.
+               MOVE 1 TO WS-CHKPT-RRN.
+               IF WS-CHKPT-RECS-EXIST = "Y"
+                   REWRITE CHKPT-RECORD
+               ELSE
+                   WRITE CHKPT-RECORD
+               END-IF.
+               IF WS-CHKPT-STATUS NOT = "00"
+                   DISPLAY "WARNING: UNABLE TO WRITE CHECKPOINT, "
+                       "STATUS=" WS-CHKPT-STATUS
+               ELSE
+                   PERFORM VARYING RULE-IDX FROM 1 BY 1
+                           UNTIL RULE-IDX > WS-RULE-COUNT
+                       MOVE "R" TO CHKPT-REC-TYPE
+                       MOVE RULE-DIVISOR (RULE-IDX)
+                           TO CHKPT-RULE-DIVISOR
+                       MOVE RULE-LABEL (RULE-IDX) TO CHKPT-RULE-LABEL
+                       MOVE RULE-COUNT (RULE-IDX)
+                           TO CHKPT-RULE-MATCH-COUNT
+                       COMPUTE WS-CHKPT-RRN = RULE-IDX + 1
+                       IF WS-CHKPT-RECS-EXIST = "Y"
+                           REWRITE CHKPT-RECORD
+                       ELSE
+                           WRITE CHKPT-RECORD
+                       END-IF
+                       IF WS-CHKPT-STATUS NOT = "00"
+                           DISPLAY "WARNING: UNABLE TO WRITE "
+                               "CHECKPOINT RULE " RULE-IDX
+                               ", STATUS=" WS-CHKPT-STATUS
+                       END-IF
+                   END-PERFORM
+                   MOVE "Y" TO WS-CHKPT-RECS-EXIST
+               END-IF.
+
+           WRITE-SUMMARY.
+               PERFORM VARYING RULE-IDX FROM 1 BY 1
+                       UNTIL RULE-IDX > WS-RULE-COUNT
+                   MOVE RULE-LABEL (RULE-IDX) TO WS-SUM-LABEL
+                   MOVE RULE-COUNT (RULE-IDX) TO WS-SUM-COUNT
+                   DISPLAY WS-SUMMARY-LINE
+               END-PERFORM.
+               MOVE WS-NUMBER-COUNT TO WS-SUM-NUMBER.
+               DISPLAY WS-SUMMARY-NUMBER-LINE.
+
+           WRITE-AUDIT.
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+               OPEN EXTEND AUDIT-FILE.
+               IF WS-AUDIT-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF.
+               MOVE WS-CURRENT-DATETIME (1:14) TO WS-AUD-DATETIME.
+               MOVE MAX-BUZZ TO WS-AUD-MAX-BUZZ.
+               MOVE WS-START-VALUE TO WS-AUD-START.
+               MOVE WS-END-VALUE TO WS-AUD-END.
+               MOVE WS-PROCESSED-COUNT TO WS-AUD-RECORDS.
+               MOVE WS-AUDIT-HEADER-LINE TO AUDIT-RECORD.
+               WRITE AUDIT-RECORD.
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "WARNING: UNABLE TO WRITE AUDIT HEADER "
+                       "RECORD, STATUS=" WS-AUDIT-STATUS
+               END-IF.
+               PERFORM VARYING RULE-IDX FROM 1 BY 1
+                       UNTIL RULE-IDX > WS-RULE-COUNT
+                   MOVE RULE-LABEL (RULE-IDX) TO WS-AUD-RULE-LABEL
+                   MOVE RULE-DIVISOR (RULE-IDX) TO WS-AUD-RULE-DIVISOR
+                   MOVE RULE-COUNT (RULE-IDX) TO WS-AUD-RULE-COUNT
+                   MOVE WS-AUDIT-RULE-LINE TO AUDIT-RECORD
+                   WRITE AUDIT-RECORD
+                   IF WS-AUDIT-STATUS NOT = "00"
+                       MOVE RULE-IDX TO WS-RULE-IDX-DISPLAY
+                       DISPLAY "WARNING: UNABLE TO WRITE AUDIT RULE "
+                           "RECORD " WS-RULE-IDX-DISPLAY ", STATUS="
+                           WS-AUDIT-STATUS
+                   END-IF
+               END-PERFORM.
+               CLOSE AUDIT-FILE.
+
