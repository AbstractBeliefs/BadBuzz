@@ -0,0 +1,72 @@
+//COBUZZJB JOB (ACCTNO),'COBUZZ RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS COBUZZ AND GROUPS ITS REPORT OUTPUT INTO A PRINT-READY  *
+//* DISTRIBUTION REPORT BROKEN OUT BY CLASSIFICATION.            *
+//*                                                               *
+//* STEP005 - DEFINE THE CHECKPOINT VSAM RRDS IF NOT ALREADY     *
+//*           CATALOGED (COBUZZ RANDOM-ACCESSES IT BY RELATIVE   *
+//*           RECORD NUMBER TO REWRITE ITS CHECKPOINT IN PLACE)  *
+//* STEP010 - EXECUTE COBUZZ, PRODUCING BUZZOUT/BUZZCSV/AUDITLOG *
+//* STEP015 - CLEAR LAST RUN'S SORTED WORK FILE                  *
+//* STEP020 - SORT BUZZOUT BY CLASSIFICATION THEN INCREMENT      *
+//* STEP030 - ICETOOL SUMMARY REPORT BY CLASSIFICATION           *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.COBUZZ.CHKPTFL)   -
+         NUMBERED                             -
+         RECORDSIZE(34 34)                    -
+         RECORDS(200 50)                      -
+         REUSE)                               -
+         DATA (NAME(PROD.COBUZZ.CHKPTFL.DATA))
+  IF LASTCC = 12 THEN -
+    SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=COBUZZ
+//STEPLIB  DD DSN=PROD.COBUZZ.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=PROD.COBUZZ.PARMIN,DISP=SHR
+//BUZZOUT  DD DSN=PROD.COBUZZ.BUZZOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//BUZZCSV  DD DSN=PROD.COBUZZ.BUZZCSV,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=25,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.COBUZZ.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTFL  DD DSN=PROD.COBUZZ.CHKPTFL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.COBUZZ.BUZZOUT.SORTED
+  SET MAXCC=0
+/*
+//STEP020  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.COBUZZ.BUZZOUT,DISP=SHR
+//SORTOUT  DD DSN=PROD.COBUZZ.BUZZOUT.SORTED,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(7,8,CH,A,1,5,CH,A)
+/*
+//*
+//STEP030  EXEC PGM=ICETOOL,COND=(0,NE,STEP010)
+//TOOLMSG  DD SYSOUT=*
+//DFSMSG   DD SYSOUT=*
+//IN1      DD DSN=PROD.COBUZZ.BUZZOUT.SORTED,DISP=SHR
+//REPORT   DD SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=121,BLKSIZE=0)
+//TOOLIN   DD *
+  DISPLAY FROM(IN1) LIST(REPORT) -
+          ON(7,8,CH) HEADER('CLASSIFICATION') BLANK -
+          ON(1,5,CH) HEADER('INCREMENT') -
+          TITLE('COBUZZ DISTRIBUTION REPORT BY CLASSIFICATION') -
+          BREAK(7,8,CH) COUNT
+/*
+//
